@@ -1,23 +1,152 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PART1.
-       
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT DIVE-LOG-FILE ASSIGN TO "DIVELOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RESULT-FILE ASSIGN TO "RESULTS"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EXCEPTION-FILE ASSIGN TO "EXCEPRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+               SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT TRAJECTORY-FILE ASSIGN TO "TRAJFILE"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  DIVE-LOG-FILE.
+           01  DIVE-LOG-RECORD PIC X(16).
+
+           FD  RESULT-FILE.
+           01  RESULT-RECORD PIC X(100).
+
+           FD  EXCEPTION-FILE.
+           01  EXCEPTION-RECORD PIC X(80).
+
+           FD  CHECKPOINT-FILE.
+           01  CHECKPOINT-RECORD.
+               05 CP-VESSEL-NUM   PIC 9(5).
+               05 CP-LINE-COUNT   PIC 9(9).
+               05 CP-POS          PIC 9(16).
+               05 CP-DEPTH        PIC S9(16) SIGN IS LEADING SEPARATE.
+               05 CP-FLEET-TOTAL  PIC S9(18) SIGN IS LEADING SEPARATE.
+               05 CP-FWD-COUNT    PIC 9(9).
+               05 CP-UP-COUNT     PIC 9(9).
+               05 CP-DOWN-COUNT   PIC 9(9).
+               05 CP-FLEET-FWD    PIC 9(9).
+               05 CP-FLEET-UP     PIC 9(9).
+               05 CP-FLEET-DOWN   PIC 9(9).
+               05 CP-VESSEL-ACTIVE PIC X.
+
+           FD  AUDIT-FILE.
+           01  AUDIT-RECORD PIC X(80).
+
+           FD  TRAJECTORY-FILE.
+           01  TRAJECTORY-RECORD PIC X(60).
+
            WORKING-STORAGE SECTION.
-               01 DATA-LINE PIC X(16) VALUE IS ' '.
-               01 DATA-NUM  PIC 9(16) VALUE IS 0.
-               01 RESULT    PIC Z(16) VALUE IS 1.
-               01 POS       PIC 9(16) VALUE IS 0.
-               01 DEPTH     PIC 9(16) VALUE IS 0.
-               
-       
+               COPY NAVFLDS.
+               01 WS-EOF-SW PIC X VALUE 'N'.
+                   88 END-OF-DIVE-LOG VALUE 'Y'.
+               01 WS-LINE-COUNT PIC 9(9) VALUE 0.
+               01 WS-VESSEL-NUM PIC 9(5) VALUE 0.
+               01 WS-VESSEL-SW PIC X VALUE 'N'.
+                   88 WS-VESSEL-HAS-CMDS VALUE 'Y'.
+               01 WS-VESSEL-RESULT PIC S9(18) VALUE 0.
+               01 WS-FLEET-TOTAL PIC S9(18) VALUE 0.
+               01 WS-DISP-VESSEL PIC ZZZZ9.
+               01 WS-DISP-RESULT PIC -(18)9.
+               01 WS-DISP-POS PIC Z(15)9.
+               01 WS-DISP-DEPTH PIC -(16)9.
+               01 WS-DISP-FWD PIC Z(8)9.
+               01 WS-DISP-UP PIC Z(8)9.
+               01 WS-DISP-DOWN PIC Z(8)9.
+               01 WS-FWD-COUNT PIC 9(9) VALUE 0.
+               01 WS-UP-COUNT PIC 9(9) VALUE 0.
+               01 WS-DOWN-COUNT PIC 9(9) VALUE 0.
+               01 WS-FLEET-FWD-COUNT PIC 9(9) VALUE 0.
+               01 WS-FLEET-UP-COUNT PIC 9(9) VALUE 0.
+               01 WS-FLEET-DOWN-COUNT PIC 9(9) VALUE 0.
+               01 WS-RESTART-SW PIC X VALUE 'N'.
+                   88 WS-RESTART-REQUESTED VALUE 'Y'.
+               01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+               01 WS-CP-QUOTIENT PIC 9(9) VALUE 0.
+               01 WS-CP-REMAINDER PIC 9(5) VALUE 0.
+               01 WS-SKIP-COUNT PIC 9(9) VALUE 0.
+               01 WS-CHECKPOINT-STATUS PIC X(02) VALUE '00'.
+               01 WS-DISP-LINE-COUNT PIC Z(8)9.
+
+
        PROCEDURE DIVISION.
+           0100-INITIALIZE.
+               PERFORM 0200-CHECK-RESTART.
+               OPEN INPUT DIVE-LOG-FILE.
+               IF WS-RESTART-REQUESTED
+               THEN
+                   PERFORM 0300-SKIP-RECORD WS-SKIP-COUNT TIMES
+                   OPEN EXTEND RESULT-FILE
+                   OPEN EXTEND EXCEPTION-FILE
+                   OPEN EXTEND AUDIT-FILE
+                   OPEN EXTEND TRAJECTORY-FILE
+               ELSE
+                   OPEN OUTPUT RESULT-FILE
+                   OPEN OUTPUT EXCEPTION-FILE
+                   OPEN OUTPUT AUDIT-FILE
+                   OPEN OUTPUT TRAJECTORY-FILE
+               END-IF.
+               GO TO 1000-READ-LINE.
+
+           0200-CHECK-RESTART.
+               MOVE 'N' TO WS-RESTART-SW.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CHECKPOINT-STATUS IS EQUAL TO '00'
+               THEN
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE 'Y' TO WS-RESTART-SW
+                           MOVE CP-VESSEL-NUM TO WS-VESSEL-NUM
+                           MOVE CP-LINE-COUNT TO WS-SKIP-COUNT
+                           MOVE CP-LINE-COUNT TO WS-LINE-COUNT
+                           MOVE CP-POS TO POS
+                           MOVE CP-DEPTH TO DEPTH
+                           MOVE CP-FLEET-TOTAL TO WS-FLEET-TOTAL
+                           MOVE CP-FWD-COUNT TO WS-FWD-COUNT
+                           MOVE CP-UP-COUNT TO WS-UP-COUNT
+                           MOVE CP-DOWN-COUNT TO WS-DOWN-COUNT
+                           MOVE CP-FLEET-FWD TO WS-FLEET-FWD-COUNT
+                           MOVE CP-FLEET-UP TO WS-FLEET-UP-COUNT
+                           MOVE CP-FLEET-DOWN TO WS-FLEET-DOWN-COUNT
+                           MOVE CP-VESSEL-ACTIVE TO WS-VESSEL-SW
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           0300-SKIP-RECORD.
+               READ DIVE-LOG-FILE INTO DATA-LINE
+                   AT END SET END-OF-DIVE-LOG TO TRUE
+               END-READ.
+
            1000-READ-LINE.
-               ACCEPT DATA-LINE.
-               IF DATA-LINE IS NOT EQUAL TO ' '
-               THEN GO TO 1001-PROCESS-INPUT
-               ELSE GO TO 1005-DISPLAY-RESULT
+               READ DIVE-LOG-FILE INTO DATA-LINE
+                   AT END SET END-OF-DIVE-LOG TO TRUE
+               END-READ.
+               IF END-OF-DIVE-LOG
+               THEN GO TO 1008-FINALIZE-FLEET
+               ELSE
+                   ADD 1 TO WS-LINE-COUNT
+                   IF DATA-LINE IS NOT EQUAL TO ' '
+                   THEN GO TO 1001-PROCESS-INPUT
+                   ELSE GO TO 1005-DISPLAY-RESULT
+                   END-IF
                END-IF.
-               
+
            1001-PROCESS-INPUT.
                IF DATA-LINE(1:7) IS EQUAL TO 'forward'
                THEN GO TO 1002-FORWARD
@@ -25,25 +154,172 @@
                THEN GO TO 1003-UP
                ELSE IF DATA-LINE(1:4) IS EQUAL TO 'down'
                THEN GO TO 1004-DOWN
-               ELSE GO TO 1000-READ-LINE
+               ELSE GO TO 1006-LOG-EXCEPTION
                END-IF.
-           
+
            1002-FORWARD.
+               SET WS-VESSEL-HAS-CMDS TO TRUE.
+               ADD 1 TO WS-FWD-COUNT.
                MOVE DATA-LINE(9:) TO DATA-NUM.
                ADD DATA-NUM TO POS.
+               PERFORM 1010-WRITE-AUDIT-RECORD.
+               PERFORM 1011-WRITE-TRAJECTORY-RECORD.
+               PERFORM 1014-CHECK-CHECKPOINT.
                GO TO 1000-READ-LINE.
-           
+
            1003-UP.
+               SET WS-VESSEL-HAS-CMDS TO TRUE.
+               ADD 1 TO WS-UP-COUNT.
                MOVE DATA-LINE(4:) TO DATA-NUM.
+               IF DATA-NUM IS GREATER THAN DEPTH
+               THEN PERFORM 1007-LOG-SURFACED
+               END-IF.
                SUBTRACT DATA-NUM FROM DEPTH.
+               PERFORM 1010-WRITE-AUDIT-RECORD.
+               PERFORM 1011-WRITE-TRAJECTORY-RECORD.
+               PERFORM 1014-CHECK-CHECKPOINT.
                GO TO 1000-READ-LINE.
-           
+
            1004-DOWN.
+               SET WS-VESSEL-HAS-CMDS TO TRUE.
+               ADD 1 TO WS-DOWN-COUNT.
                MOVE DATA-LINE(6:) TO DATA-NUM.
                ADD DATA-NUM TO DEPTH.
+               PERFORM 1010-WRITE-AUDIT-RECORD.
+               PERFORM 1011-WRITE-TRAJECTORY-RECORD.
+               PERFORM 1014-CHECK-CHECKPOINT.
                GO TO 1000-READ-LINE.
-           
+
            1005-DISPLAY-RESULT.
-               MULTIPLY POS BY DEPTH GIVING RESULT.
-               DISPLAY RESULT.
+               IF WS-VESSEL-HAS-CMDS
+               THEN PERFORM 1009-FINALIZE-VESSEL
+               END-IF.
+               PERFORM 1014-CHECK-CHECKPOINT.
+               GO TO 1000-READ-LINE.
+
+           1006-LOG-EXCEPTION.
+               MOVE SPACES TO EXCEPTION-RECORD.
+               STRING 'LINE ' WS-LINE-COUNT ': "' DATA-LINE
+                   '" - UNRECOGNIZED COMMAND, LINE SKIPPED'
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+               WRITE EXCEPTION-RECORD.
+               PERFORM 1014-CHECK-CHECKPOINT.
+               GO TO 1000-READ-LINE.
+
+           1007-LOG-SURFACED.
+               MOVE SPACES TO EXCEPTION-RECORD.
+               STRING 'LINE ' WS-LINE-COUNT ': "' DATA-LINE
+                   '" - SURFACED ABOVE ZERO, DEPTH WENT NEGATIVE'
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+               WRITE EXCEPTION-RECORD.
+
+           1008-FINALIZE-FLEET.
+               IF WS-VESSEL-HAS-CMDS
+               THEN PERFORM 1009-FINALIZE-VESSEL
+               END-IF.
+               MOVE WS-VESSEL-NUM TO WS-DISP-VESSEL.
+               MOVE WS-FLEET-TOTAL TO WS-DISP-RESULT.
+               MOVE SPACES TO RESULT-RECORD.
+               STRING 'FLEET TOTAL  VESSELS ' WS-DISP-VESSEL
+                   '  RESULT ' WS-DISP-RESULT
+                   DELIMITED BY SIZE INTO RESULT-RECORD.
+               WRITE RESULT-RECORD.
+               MOVE WS-FLEET-FWD-COUNT TO WS-DISP-FWD.
+               MOVE WS-FLEET-UP-COUNT TO WS-DISP-UP.
+               MOVE WS-FLEET-DOWN-COUNT TO WS-DISP-DOWN.
+               MOVE SPACES TO RESULT-RECORD.
+               STRING '    FORWARD ' WS-DISP-FWD
+                   '  UP ' WS-DISP-UP
+                   '  DOWN ' WS-DISP-DOWN
+                   DELIMITED BY SIZE INTO RESULT-RECORD.
+               WRITE RESULT-RECORD.
+               PERFORM 1015-CLEAR-CHECKPOINT.
+               CLOSE DIVE-LOG-FILE.
+               CLOSE RESULT-FILE.
+               CLOSE EXCEPTION-FILE.
+               CLOSE AUDIT-FILE.
+               CLOSE TRAJECTORY-FILE.
                STOP RUN.
+
+           1009-FINALIZE-VESSEL.
+               ADD 1 TO WS-VESSEL-NUM.
+               MULTIPLY POS BY DEPTH GIVING WS-VESSEL-RESULT.
+               ADD WS-VESSEL-RESULT TO WS-FLEET-TOTAL.
+               ADD WS-FWD-COUNT TO WS-FLEET-FWD-COUNT.
+               ADD WS-UP-COUNT TO WS-FLEET-UP-COUNT.
+               ADD WS-DOWN-COUNT TO WS-FLEET-DOWN-COUNT.
+               MOVE WS-VESSEL-NUM TO WS-DISP-VESSEL.
+               MOVE POS TO WS-DISP-POS.
+               MOVE DEPTH TO WS-DISP-DEPTH.
+               MOVE WS-VESSEL-RESULT TO WS-DISP-RESULT.
+               MOVE SPACES TO RESULT-RECORD.
+               STRING 'VESSEL ' WS-DISP-VESSEL
+                   '  POS ' WS-DISP-POS
+                   '  DEPTH ' WS-DISP-DEPTH
+                   '  RESULT ' WS-DISP-RESULT
+                   DELIMITED BY SIZE INTO RESULT-RECORD.
+               WRITE RESULT-RECORD.
+               MOVE WS-FWD-COUNT TO WS-DISP-FWD.
+               MOVE WS-UP-COUNT TO WS-DISP-UP.
+               MOVE WS-DOWN-COUNT TO WS-DISP-DOWN.
+               MOVE SPACES TO RESULT-RECORD.
+               STRING '    FORWARD ' WS-DISP-FWD
+                   '  UP ' WS-DISP-UP
+                   '  DOWN ' WS-DISP-DOWN
+                   DELIMITED BY SIZE INTO RESULT-RECORD.
+               WRITE RESULT-RECORD.
+               MOVE 0 TO POS.
+               MOVE 0 TO DEPTH.
+               MOVE 0 TO WS-FWD-COUNT.
+               MOVE 0 TO WS-UP-COUNT.
+               MOVE 0 TO WS-DOWN-COUNT.
+               MOVE 'N' TO WS-VESSEL-SW.
+
+           1010-WRITE-AUDIT-RECORD.
+               MOVE POS TO WS-DISP-POS.
+               MOVE DEPTH TO WS-DISP-DEPTH.
+               MOVE SPACES TO AUDIT-RECORD.
+               STRING 'LINE ' WS-LINE-COUNT ': "' DATA-LINE
+                   '" POS ' WS-DISP-POS
+                   '  DEPTH ' WS-DISP-DEPTH
+                   DELIMITED BY SIZE INTO AUDIT-RECORD.
+               WRITE AUDIT-RECORD.
+
+           1011-WRITE-TRAJECTORY-RECORD.
+               MOVE WS-LINE-COUNT TO WS-DISP-LINE-COUNT.
+               MOVE POS TO WS-DISP-POS.
+               MOVE DEPTH TO WS-DISP-DEPTH.
+               MOVE SPACES TO TRAJECTORY-RECORD.
+               STRING FUNCTION TRIM(WS-DISP-LINE-COUNT) ','
+                   FUNCTION TRIM(WS-DISP-POS) ','
+                   FUNCTION TRIM(WS-DISP-DEPTH)
+                   DELIMITED BY SIZE INTO TRAJECTORY-RECORD.
+               WRITE TRAJECTORY-RECORD.
+
+           1012-WRITE-CHECKPOINT.
+               MOVE WS-VESSEL-NUM TO CP-VESSEL-NUM.
+               MOVE WS-LINE-COUNT TO CP-LINE-COUNT.
+               MOVE POS TO CP-POS.
+               MOVE DEPTH TO CP-DEPTH.
+               MOVE WS-FLEET-TOTAL TO CP-FLEET-TOTAL.
+               MOVE WS-FWD-COUNT TO CP-FWD-COUNT.
+               MOVE WS-UP-COUNT TO CP-UP-COUNT.
+               MOVE WS-DOWN-COUNT TO CP-DOWN-COUNT.
+               MOVE WS-FLEET-FWD-COUNT TO CP-FLEET-FWD.
+               MOVE WS-FLEET-UP-COUNT TO CP-FLEET-UP.
+               MOVE WS-FLEET-DOWN-COUNT TO CP-FLEET-DOWN.
+               MOVE WS-VESSEL-SW TO CP-VESSEL-ACTIVE.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+
+           1014-CHECK-CHECKPOINT.
+               DIVIDE WS-LINE-COUNT BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CP-QUOTIENT REMAINDER WS-CP-REMAINDER.
+               IF WS-CP-REMAINDER IS EQUAL TO 0
+               THEN PERFORM 1012-WRITE-CHECKPOINT
+               END-IF.
+
+           1015-CLEAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               CLOSE CHECKPOINT-FILE.
