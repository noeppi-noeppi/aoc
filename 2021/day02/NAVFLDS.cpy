@@ -0,0 +1,4 @@
+           01 DATA-LINE PIC X(16) VALUE IS ' '.
+           01 DATA-NUM  PIC 9(16) VALUE IS 0.
+           01 POS       PIC 9(16) VALUE IS 0.
+           01 DEPTH     PIC S9(16) VALUE IS 0.
